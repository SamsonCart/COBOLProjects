@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DLINQ.
+000120*    MODIFICATION HISTORY
+000130*    8/08/2026 SC  Initial version - the online inquiry
+000140*                  transaction for DLAYOUT's record views, split
+000150*                  out of DataLayout.cbl's own 0000-MAINLINE so an
+000160*                  operator ACCEPT does not sit in the entry point
+000170*                  NITEBAT CALLs as an unattended nightly step.
+000180*                  Run this program standalone for an ad hoc
+000190*                  customer inquiry; it is never part of the
+000200*                  batch chain.
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240    SELECT AUDITF ASSIGN TO AUDITDD
+000250        ORGANIZATION IS SEQUENTIAL
+000260        FILE STATUS IS WS-AUDIT-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD AUDITF.
+000300 COPY AUDITREC.
+000310 WORKING-STORAGE SECTION.
+000320******************************************************************
+000330*    The same record views DLAYOUT demonstrates - WS-NAME-RED is
+000340*    the short-name view and WS-NUM1 THRU WS-NUM4/WS-RENAME is the
+000350*    grouped-number view.  This program keeps its own copy of them
+000360*    since it is no longer CALLed through DLAYOUT.
+000370******************************************************************
+000380 01 WS-NAME            PIC A(15).
+000390 01 WS-NAME-RED REDEFINES WS-NAME PIC X(10).
+000400 01 WS-NUMBER.
+000410    05 WS-NUM1          PIC 9(2).
+000420    05 WS-NUM2          PIC 9(2).
+000430    05 WS-NUM3          PIC 9(2).
+000440    05 WS-NUM4          PIC 9(2).
+000450 66 WS-RENAME RENAMES WS-NUM2 THRU WS-NUM4.
+000460 01 WS-NUMBER-ALT REDEFINES WS-NUMBER PIC 9(08).
+000470******************************************************************
+000480*    Online inquiry work fields - HELLO's own CALL interface (the
+000490*    same LS-ID/LS-NAME/LS-FOUND-SW fields NITEBAT passes).
+000500******************************************************************
+000510 01 WS-INQUIRY-ID           PIC 9(05).
+000520 01 WS-INQUIRY-NAME         PIC X(25).
+000530 01 WS-INQUIRY-FOUND-SW     PIC X(01).
+000540    88 WS-INQUIRY-FOUND         VALUE 'Y'.
+000550    88 WS-INQUIRY-NOT-FOUND     VALUE 'N'.
+000560 01 WS-INQUIRY-RETURN-CODE     PIC S9(04) COMP VALUE ZERO.
+000570******************************************************************
+000580*    AUDITF is opened EXTEND so entries accumulate across runs
+000590*    instead of being wiped out every time this program is run.
+000600*    Status 35 (file not found) only means this is the first-ever
+000610*    run, and falls back to OPEN OUTPUT to create the file.
+000620******************************************************************
+000630 01 WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+000640    88 WS-AUDIT-STATUS-OK        VALUE '00'.
+000650    88 WS-AUDIT-STATUS-NOTFND    VALUE '35'.
+000660 PROCEDURE DIVISION.
+000670******************************************************************
+000680*    0000-MAINLINE
+000690******************************************************************
+000700 0000-MAINLINE.
+000710     OPEN EXTEND AUDITF.
+000720     IF NOT WS-AUDIT-STATUS-OK
+000730         IF WS-AUDIT-STATUS-NOTFND
+000740             OPEN OUTPUT AUDITF
+000750         ELSE
+000760             DISPLAY 'DLINQ - AUDITF I/O ERROR ON OPEN'
+000770             DISPLAY '    FILE STATUS = ' WS-AUDIT-STATUS
+000780             MOVE 16 TO RETURN-CODE
+000790             GOBACK
+000800         END-IF
+000810     END-IF.
+000820     PERFORM 2000-ONLINE-INQUIRY THRU 2000-EXIT.
+000830     CLOSE AUDITF.
+000840     MOVE ZERO TO RETURN-CODE.
+000850     GOBACK.
+000860******************************************************************
+000870*    2000-ONLINE-INQUIRY
+000880*    Operator keys a customer ID at the console; an all-zero ID
+000890*    skips the inquiry and ends the program clean.  HELLO's
+000900*    lookup subroutine is CALLed for the name - this paragraph
+000910*    does not open FILEN itself.  A found customer is shown two
+000920*    ways: the short-name view, reusing WS-NAME-RED, and the
+000930*    grouped-number view, reusing WS-RENAME after the ID is moved
+000940*    into WS-NUMBER through WS-NUMBER-ALT.  RETURN-CODE is checked
+000950*    right after the CALL, the same as NITEBAT checks it after
+000960*    every step - HELLO's own FILE STATUS abort (9900-FILE-ERROR)
+000970*    and record-count reconciliation abort (9901-RECONCILE-ERROR)
+000980*    must stop this program too, not be mistaken for an ordinary
+000990*    not-found.
+001000******************************************************************
+001010 2000-ONLINE-INQUIRY.
+001020     DISPLAY 'ENTER CUSTOMER ID FOR INQUIRY, OR 00000 TO SKIP: '.
+001030     ACCEPT WS-INQUIRY-ID.
+001040     IF WS-INQUIRY-ID NOT = ZERO
+001050         SET WS-INQUIRY-NOT-FOUND TO TRUE
+001060         CALL 'HELLO' USING WS-INQUIRY-ID
+001070                            WS-INQUIRY-NAME
+001080                            WS-INQUIRY-FOUND-SW
+001090         MOVE RETURN-CODE TO WS-INQUIRY-RETURN-CODE
+001100         IF WS-INQUIRY-RETURN-CODE NOT = ZERO
+001110             PERFORM 9902-INQUIRY-LOOKUP-ERROR THRU 9902-EXIT
+001120         END-IF
+001130         IF WS-INQUIRY-FOUND
+001140             MOVE WS-NAME     TO AR-BEFORE-VALUE
+001150             MOVE WS-INQUIRY-NAME TO WS-NAME
+001160             MOVE WS-NAME     TO AR-AFTER-VALUE
+001170             MOVE 'WS-NAME'   TO AR-FIELD-NAME
+001180             PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+001190             MOVE WS-NUMBER   TO AR-BEFORE-VALUE
+001200             MOVE WS-INQUIRY-ID TO WS-NUMBER-ALT
+001210             MOVE WS-NUMBER   TO AR-AFTER-VALUE
+001220             MOVE 'WS-NUMBER' TO AR-FIELD-NAME
+001230             PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+001240             DISPLAY 'CUSTOMER INQUIRY FOR ID ' WS-INQUIRY-ID
+001250             DISPLAY '    SHORT-NAME VIEW     : ' WS-NAME-RED
+001260             DISPLAY '    GROUPED-NUMBER VIEW : ' WS-RENAME
+001270         ELSE
+001280             DISPLAY 'CUSTOMER INQUIRY FOR ID ' WS-INQUIRY-ID
+001290                 ' - NOT FOUND'
+001300         END-IF
+001310     END-IF.
+001320 2000-EXIT.
+001330     EXIT.
+001340******************************************************************
+001350*    9902-INQUIRY-LOOKUP-ERROR
+001360*    HELLO came back with a non-zero RETURN-CODE - a FILEN I/O
+001370*    error or a failed record-count reconciliation, not a simple
+001380*    not-found.  Abort the same way HELLO's own error paragraphs
+001390*    do, carrying HELLO's RETURN-CODE forward.
+001400******************************************************************
+001410 9902-INQUIRY-LOOKUP-ERROR.
+001420     DISPLAY 'DLINQ - CUSTOMER LOOKUP FAILED'.
+001430     DISPLAY '    HELLO RETURN CODE = ' WS-INQUIRY-RETURN-CODE.
+001440     CLOSE AUDITF.
+001450     MOVE WS-INQUIRY-RETURN-CODE TO RETURN-CODE.
+001460     GOBACK.
+001470 9902-EXIT.
+001480     EXIT.
+001490******************************************************************
+001500*    4000-WRITE-AUDIT-RECORD
+001510*    Writes whatever is currently in AR-FIELD-NAME, AR-BEFORE-
+001520*    VALUE, and AR-AFTER-VALUE to AUDITF.  The caller loads those
+001530*    three fields immediately before and after each MOVE to
+001540*    WS-NAME or WS-NUMBER, then PERFORMs this paragraph.
+001550******************************************************************
+001560 4000-WRITE-AUDIT-RECORD.
+001570     WRITE AUDIT-RECORD.
+001580 4000-EXIT.
+001590     EXIT.
