@@ -1,31 +1,163 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. DLAYOUT.
-000210 DATA DIVISION.
-000220 WORKING-STORAGE SECTION.
-000240 01 WS-NAME            PIC A(15).
-000241 01 WS-NAME-RED REDEFINES WS-NAME PIC X(10).
-000250 01 WS-NUMBER.
-000260    05 WS-NUM1          PIC 9(2).
-000270    05 WS-NUM2          PIC 9(2).
-000280    05 WS-NUM3          PIC 9(2).
-000290    05 WS-NUM4          PIC 9(2).
-000300 66 WS-RENAME RENAMES WS-NUM2 THRU WS-NUM4.
-000301 COPY STRUC.
-000310 PROCEDURE DIVISION.
-000400     DISPLAY 'WS-NAME         : ' WS-NAME.
-000401     DISPLAY 'WS-NAME-RED     : ' WS-NAME-RED.
-000410     MOVE 'TUTORIALSPOINT' TO WS-NAME.
-000420     DISPLAY 'WS-NAME         : ' WS-NAME.
-000430     DISPLAY 'WS-NAME-RED     : ' WS-NAME-RED.
-000450     MOVE 'DOTCOM' TO WS-NAME-RED.
-000451     DISPLAY 'WS-NAME         : ' WS-NAME.
-000452     DISPLAY 'WS-NAME-RED     : ' WS-NAME-RED.
-000453     MOVE 11223344 TO WS-NUMBER.
-000454     DISPLAY 'WS-NUMBER       : ' WS-NUMBER.
-000455     DISPLAY 'WS-NUM1         : ' WS-NUM1.
-000456     DISPLAY 'WS-NUM2         : ' WS-NUM2.
-000457     DISPLAY 'WS-NUM3         : ' WS-NUM3.
-000458     DISPLAY 'WS-NUM4         : ' WS-NUM4.
-000459     DISPLAY 'WS-RENAME       : ' WS-RENAME.
-000460     DISPLAY 'WS-LAST-NAME    : ' WS-LAST-NAME.
-000470     STOP RUN.
+000110 PROGRAM-ID. DLAYOUT.
+000120*    MODIFICATION HISTORY
+000130*    8/08/2026 SC  Added a check-digit validation paragraph for
+000140*                  the customer number carried in WS-NUMBER /
+000150*                  WS-RENAME - nothing used to stop a bad number
+000160*                  from being keyed or loaded.
+000170*    8/08/2026 SC  Changed STOP RUN to GOBACK and set RETURN-CODE
+000180*                  from the check-digit result (8 on a bad number,
+000190*                  0 otherwise) so this program can be CALLed as a
+000200*                  step from the nightly batch chain.
+000210*    8/08/2026 SC  Added an AUDITF before/after trail - every
+000220*                  change made to WS-NAME or WS-NUMBER now writes
+000230*                  a record showing the field, its value before
+000240*                  the change, and its value after.
+000250*    8/08/2026 SC  Added an online inquiry transaction - an
+000260*                  operator keys a customer ID and gets back a
+000270*                  short-name view and a grouped-number view of
+000280*                  the record, CALLing HELLO's lookup subroutine
+000290*                  for the name instead of reading FILEN here.
+000300*    8/08/2026 SC  Corrected the demo customer number's check
+000310*                  digit - it was being rejected by this program's
+000320*                  own MOD 97 validation on every run. Also made
+000330*                  5000-ONLINE-INQUIRY check RETURN-CODE after
+000340*                  CALLing HELLO and abort instead of treating a
+000350*                  lookup failure as a plain not-found.
+000360*    8/08/2026 SC  Moved the online inquiry transaction out to its
+000370*                  own program, DLINQ (DataLayoutInquiry.cbl).
+000380*                  This program's 0000-MAINLINE is the same entry
+000390*                  point NITEBAT CALLs as an unattended nightly
+000400*                  step; an ACCEPT sitting in that path would block
+000410*                  an unattended run with no operator console
+000420*                  attached. DLINQ reuses this program's
+000430*                  WS-NAME-RED short-name view and WS-NUM1 THRU
+000440*                  WS-NUM4/WS-RENAME grouped-number view idea on
+000450*                  its own copy of those fields.
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490    SELECT AUDITF ASSIGN TO AUDITDD
+000500        ORGANIZATION IS SEQUENTIAL
+000510        FILE STATUS IS WS-AUDIT-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD AUDITF.
+000550 COPY AUDITREC.
+000560 WORKING-STORAGE SECTION.
+000570 01 WS-NAME            PIC A(15).
+000580 01 WS-NAME-RED REDEFINES WS-NAME PIC X(10).
+000590 01 WS-NUMBER.
+000600    05 WS-NUM1          PIC 9(2).
+000610    05 WS-NUM2          PIC 9(2).
+000620    05 WS-NUM3          PIC 9(2).
+000630    05 WS-NUM4          PIC 9(2).
+000640 66 WS-RENAME RENAMES WS-NUM2 THRU WS-NUM4.
+000650 COPY STRUC.
+000660******************************************************************
+000670*    Check-digit work fields.  WS-NUM1 carries the check digit
+000680*    for the customer number; it is validated against a MOD 97
+000690*    check computed over WS-RENAME (the WS-NUM2 THRU WS-NUM4
+000700*    body of the number).
+000710******************************************************************
+000720 01 WS-CHECK-DIGIT-FIELDS.
+000730    05 WS-CKD-BODY          PIC 9(6).
+000740    05 WS-CKD-QUOTIENT      PIC 9(4).
+000750    05 WS-CKD-REMAINDER     PIC 9(2).
+000760 01 WS-NUMBER-VALID-SW      PIC X(01) VALUE 'Y'.
+000770    88 WS-NUMBER-VALID          VALUE 'Y'.
+000780    88 WS-NUMBER-INVALID        VALUE 'N'.
+000790******************************************************************
+000800*    AUDITF is opened EXTEND so entries accumulate across runs
+000810*    instead of being wiped out every time this program is run.
+000820*    Status 35 (file not found) only means this is the first-ever
+000830*    run, and falls back to OPEN OUTPUT to create the file.
+000840******************************************************************
+000850 01 WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+000860    88 WS-AUDIT-STATUS-OK        VALUE '00'.
+000870    88 WS-AUDIT-STATUS-NOTFND    VALUE '35'.
+000880 PROCEDURE DIVISION.
+000890******************************************************************
+000900*    0000-MAINLINE
+000910******************************************************************
+000920 0000-MAINLINE.
+000930     OPEN EXTEND AUDITF.
+000940     IF NOT WS-AUDIT-STATUS-OK
+000950         IF WS-AUDIT-STATUS-NOTFND
+000960             OPEN OUTPUT AUDITF
+000970         ELSE
+000980             DISPLAY 'DLAYOUT - AUDITF I/O ERROR ON OPEN'
+000990             DISPLAY '    FILE STATUS = ' WS-AUDIT-STATUS
+001000             MOVE 16 TO RETURN-CODE
+001010             GOBACK
+001020         END-IF
+001030     END-IF.
+001040     DISPLAY 'WS-NAME         : ' WS-NAME.
+001050     DISPLAY 'WS-NAME-RED     : ' WS-NAME-RED.
+001060     MOVE WS-NAME     TO AR-BEFORE-VALUE.
+001070     MOVE 'TUTORIALSPOINT' TO WS-NAME.
+001080     MOVE WS-NAME     TO AR-AFTER-VALUE.
+001090     MOVE 'WS-NAME'   TO AR-FIELD-NAME.
+001100     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT.
+001110     DISPLAY 'WS-NAME         : ' WS-NAME.
+001120     DISPLAY 'WS-NAME-RED     : ' WS-NAME-RED.
+001130     MOVE WS-NAME     TO AR-BEFORE-VALUE.
+001140     MOVE 'DOTCOM' TO WS-NAME-RED.
+001150     MOVE WS-NAME     TO AR-AFTER-VALUE.
+001160     MOVE 'WS-NAME-RED' TO AR-FIELD-NAME.
+001170     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT.
+001180     DISPLAY 'WS-NAME         : ' WS-NAME.
+001190     DISPLAY 'WS-NAME-RED     : ' WS-NAME-RED.
+001200     MOVE WS-NUMBER   TO AR-BEFORE-VALUE.
+001210     MOVE 50223344 TO WS-NUMBER.
+001220     MOVE WS-NUMBER   TO AR-AFTER-VALUE.
+001230     MOVE 'WS-NUMBER' TO AR-FIELD-NAME.
+001240     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT.
+001250     DISPLAY 'WS-NUMBER       : ' WS-NUMBER.
+001260     DISPLAY 'WS-NUM1         : ' WS-NUM1.
+001270     DISPLAY 'WS-NUM2         : ' WS-NUM2.
+001280     DISPLAY 'WS-NUM3         : ' WS-NUM3.
+001290     DISPLAY 'WS-NUM4         : ' WS-NUM4.
+001300     DISPLAY 'WS-RENAME       : ' WS-RENAME.
+001310     DISPLAY 'WS-LAST-NAME    : ' WS-LAST-NAME.
+001320     PERFORM 3000-VALIDATE-CHECK-DIGIT THRU 3000-EXIT.
+001330     CLOSE AUDITF.
+001340     IF WS-NUMBER-INVALID
+001350         MOVE 8 TO RETURN-CODE
+001360     ELSE
+001370         MOVE 0 TO RETURN-CODE
+001380     END-IF.
+001390     GOBACK.
+001400******************************************************************
+001410*    3000-VALIDATE-CHECK-DIGIT
+001420*    Computes a MOD 97 check digit over WS-RENAME and compares
+001430*    it against WS-NUM1.  Rejects the customer number on a
+001440*    mismatch instead of letting it pass silently.
+001450******************************************************************
+001460 3000-VALIDATE-CHECK-DIGIT.
+001470     MOVE WS-RENAME TO WS-CKD-BODY.
+001480     DIVIDE WS-CKD-BODY BY 97
+001490         GIVING WS-CKD-QUOTIENT
+001500         REMAINDER WS-CKD-REMAINDER.
+001510     IF WS-NUM1 = WS-CKD-REMAINDER
+001520         SET WS-NUMBER-VALID TO TRUE
+001530         DISPLAY 'CUSTOMER NUMBER CHECK DIGIT OK     : ' WS-NUM1
+001540     ELSE
+001550         SET WS-NUMBER-INVALID TO TRUE
+001560         DISPLAY 'CUSTOMER NUMBER REJECTED - CHECK DIGIT MISMATCH'
+001570         DISPLAY '    EXPECTED : ' WS-CKD-REMAINDER
+001580         DISPLAY '    RECEIVED : ' WS-NUM1
+001590     END-IF.
+001600 3000-EXIT.
+001610     EXIT.
+001620******************************************************************
+001630*    4000-WRITE-AUDIT-RECORD
+001640*    Writes whatever is currently in AR-FIELD-NAME, AR-BEFORE-
+001650*    VALUE, and AR-AFTER-VALUE to AUDITF.  The caller loads those
+001660*    three fields immediately before and after each MOVE to
+001670*    WS-NAME or WS-NUMBER, then PERFORMs this paragraph.
+001680******************************************************************
+001690 4000-WRITE-AUDIT-RECORD.
+001700     WRITE AUDIT-RECORD.
+001710 4000-EXIT.
+001720     EXIT.
