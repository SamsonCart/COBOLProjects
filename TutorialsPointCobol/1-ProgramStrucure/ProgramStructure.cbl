@@ -1,41 +1,256 @@
 000100***************************************************************
-000110*Compile statement: cob2 ./main.cbl -o main
+000110*Compile statement: cob2 -I ./copybooks ./ProgramStructure.cbl -o main
 000120*Compile Free Form: cob2 -x -free ./main.cbl -o main
-000121***************************************************************
-000200 IDENTIFICATION DIVISION.
-000400  PROGRAM-ID. HELLO.
-000500  AUTHOR. SAMSON C.
-000600  DATE-WRITTEN. 5/29/2025.
-000700  DATE-COMPILED. 5/29/2025.
-000800  REMARKS. This program is a demonstration of program structure.
-000900***************************************************************
-001000 ENVIRONMENT DIVISION.
-001001******
-001100  CONFIGURATION SECTION.
-001200   SOURCE-COMPUTER. Mint_Linux_x64_22_1.
-001300   OBJECT-COMPUTER. Mint_Linux_x64_22_1.
-001301******
-001400  INPUT-OUTPUT SECTION.
-001500   FILE-CONTROL. 
-001501    SELECT FILEN ASSIGN TO DDNAME.
-001502    ORGANIZATION IS SEQUENTIAL. 
-001600***************************************************************
-001800 DATA DIVISION.
-001801******
-001900  FILE SECTION.
-001901  FD FILEN.
-001902  01 NAME PIC A(25).
-001903******
-002000  WORKING STORAGE SECTION.
-002001  01 WS-CLASS PIC 9(3).
-002002******
-002003  LOCAL-STORAGE SECTION.
-002004  01 LS-CLASS PIC 9(3).
-002005******
-002100  LINKAGE SECTION.
-002101  01 LS-ID PIC 9(5).
-002150***************************************************************
-002500 PROCEDURE DIVISION.
-002600        DISPLAY "Hello, World!".
-002601        DISPLAY "Welcome to TutuorialsPoint!".
-002700        STOP RUN.
+000130***************************************************************
+000140 IDENTIFICATION DIVISION.
+000150  PROGRAM-ID. HELLO.
+000160  AUTHOR. SAMSON C.
+000170  DATE-WRITTEN. 5/29/2025.
+000180  DATE-COMPILED. 5/29/2025.
+000190  REMARKS. This program is a demonstration of program structure.
+000200*    MODIFICATION HISTORY
+000210*    8/08/2026 SC  FILEN record expanded from a bare NAME field
+000220*                  into a full customer master (CUSTMAST copy-
+000230*                  book) so other programs have a real name and
+000240*                  address file to look up and report against.
+000250*    8/08/2026 SC  Reworked into a callable ID-lookup subroutine.
+000260*                  CALL 'HELLO' USING an id, a name area, and a
+000270*                  found-switch; HELLO reads FILEN for the match
+000280*                  and hands the name back to the caller instead
+000290*                  of every program re-reading FILEN itself.
+000300*    8/08/2026 SC  Added FILE STATUS checking on every OPEN,
+000310*                  READ, and CLOSE against FILEN, with a
+000320*                  dedicated error paragraph that displays the
+000330*                  status code and aborts cleanly.
+000340*    8/08/2026 SC  Converted FILEN from sequential to an indexed
+000350*                  file keyed on CM-ID, and changed the customer
+000360*                  lookup from a sequential scan to a direct
+000370*                  keyed read - daily lookup volume made the old
+000380*                  full-file scan too slow.
+000390*    8/08/2026 SC  Added a FILEN record-count reconciliation
+000400*                  check against CTLCARD's expected count, run
+000410*                  once per job on the first CALL - catches a
+000420*                  truncated or short-loaded master before bad
+000430*                  lookups start coming back not-found.
+000440*    8/08/2026 SC  0000-MAINLINE now explicitly zeroes RETURN-CODE
+000450*                  on the success path instead of relying on it
+000460*                  happening to still be zero from before the
+000470*                  CALL.  Also made 1210-READ-CONTROL-CARD tell an
+000480*                  absent CTLCARD (FILE STATUS 35, unallocated or
+000490*                  never supplied) apart from a CTLCARD present
+000500*                  with a punched count of zero, so the
+000510*                  reconciliation step is skipped rather than
+000520*                  aborting every run in an environment that has
+000530*                  not set up a control-card dataset.
+000540***************************************************************
+000550 ENVIRONMENT DIVISION.
+000560******
+000570  CONFIGURATION SECTION.
+000580   SOURCE-COMPUTER. Mint_Linux_x64_22_1.
+000590   OBJECT-COMPUTER. Mint_Linux_x64_22_1.
+000600******
+000610  INPUT-OUTPUT SECTION.
+000620   FILE-CONTROL.
+000630    SELECT FILEN ASSIGN TO DDNAME
+000640        ORGANIZATION IS INDEXED
+000650        ACCESS MODE IS DYNAMIC
+000660        RECORD KEY IS CM-ID
+000670        FILE STATUS IS WS-FILEN-STATUS.
+000680    SELECT CTLCARD ASSIGN TO CTLDD
+000690        ORGANIZATION IS SEQUENTIAL
+000700        FILE STATUS IS WS-CTLCARD-STATUS.
+000710***************************************************************
+000720 DATA DIVISION.
+000730******
+000740  FILE SECTION.
+000750  FD FILEN.
+000760  COPY CUSTMAST.
+000770******
+000780  FD CTLCARD.
+000790  01 CTL-RECORD.
+000800     05 CTL-EXPECTED-COUNT   PIC 9(07).
+000810******
+000820  WORKING-STORAGE SECTION.
+000830  01 WS-CLASS PIC 9(3).
+000840******
+000850  01 WS-SWITCHES.
+000860     05 WS-EOF-SW            PIC X(01) VALUE 'N'.
+000870        88 WS-EOF                VALUE 'Y'.
+000880        88 WS-NOT-EOF             VALUE 'N'.
+000890  01 WS-FILEN-STATUS          PIC X(02) VALUE '00'.
+000900     88 WS-FILEN-STATUS-OK       VALUE '00'.
+000910     88 WS-FILEN-STATUS-EOF      VALUE '10'.
+000920     88 WS-FILEN-STATUS-NOTFND   VALUE '23'.
+000930  01 WS-FILEN-OPERATION       PIC X(05) VALUE SPACES.
+000940  01 WS-CTLCARD-STATUS        PIC X(02) VALUE '00'.
+000950     88 WS-CTLCARD-STATUS-OK     VALUE '00'.
+000960     88 WS-CTLCARD-STATUS-NOTFND VALUE '35'.
+000970  01 WS-CTLCARD-PRESENT-SW    PIC X(01) VALUE 'N'.
+000980     88 WS-CTLCARD-PRESENT       VALUE 'Y'.
+000990     88 WS-CTLCARD-NOT-PRESENT   VALUE 'N'.
+001000******************************************************************
+001010*    Record-count reconciliation fields.  WS-RECONCILE-DONE-SW is
+001020*    WORKING-STORAGE, not LOCAL-STORAGE, so it stays set across
+001030*    every CALL in the run and the reconciliation pass only runs
+001040*    once per job, on the first CALL.
+001050******************************************************************
+001060  01 WS-RECONCILE-DONE-SW     PIC X(01) VALUE 'N'.
+001070     88 WS-RECONCILE-DONE        VALUE 'Y'.
+001080     88 WS-RECONCILE-PENDING     VALUE 'N'.
+001090  01 WS-EXPECTED-RECORD-COUNT PIC 9(07) VALUE ZERO.
+001100  01 WS-ACTUAL-RECORD-COUNT   PIC 9(07) VALUE ZERO.
+001110******
+001120  LOCAL-STORAGE SECTION.
+001130  01 LS-CLASS PIC 9(3).
+001140******
+001150  LINKAGE SECTION.
+001160  01 LS-ID PIC 9(5).
+001170  01 LS-NAME PIC X(25).
+001180  01 LS-FOUND-SW PIC X(01).
+001190     88 LS-RECORD-FOUND          VALUE 'Y'.
+001200     88 LS-RECORD-NOT-FOUND      VALUE 'N'.
+001210***************************************************************
+001220 PROCEDURE DIVISION USING LS-ID LS-NAME LS-FOUND-SW.
+001230******************************************************************
+001240*    0000-MAINLINE
+001250*    Looks up the customer whose CM-ID matches the id passed in
+001260*    by the caller and returns the name, or signals not-found.
+001270******************************************************************
+001280 0000-MAINLINE.
+001290        PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001300        PERFORM 2000-LOOKUP-CUSTOMER THRU 2000-EXIT.
+001310        PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001320        MOVE ZERO TO RETURN-CODE.
+001330        GOBACK.
+001340******************************************************************
+001350 1000-INITIALIZE.
+001360        MOVE SPACES TO LS-NAME.
+001370        SET LS-RECORD-NOT-FOUND TO TRUE.
+001380        SET WS-NOT-EOF TO TRUE.
+001390        OPEN INPUT FILEN.
+001400        IF NOT WS-FILEN-STATUS-OK
+001410            MOVE 'OPEN' TO WS-FILEN-OPERATION
+001420            PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+001430        END-IF.
+001440     IF WS-RECONCILE-PENDING
+001450         PERFORM 1200-RECONCILE-RECORD-COUNT THRU 1200-EXIT
+001460         SET WS-RECONCILE-DONE TO TRUE
+001470     END-IF.
+001480 1000-EXIT.
+001490     EXIT.
+001500******************************************************************
+001510 2000-LOOKUP-CUSTOMER.
+001520        MOVE LS-ID TO CM-ID.
+001530        READ FILEN
+001540            KEY IS CM-ID
+001550            INVALID KEY
+001560                SET LS-RECORD-NOT-FOUND TO TRUE
+001570            NOT INVALID KEY
+001580                MOVE CM-NAME TO LS-NAME
+001590                SET LS-RECORD-FOUND TO TRUE
+001600        END-READ.
+001610        IF NOT WS-FILEN-STATUS-OK AND NOT WS-FILEN-STATUS-NOTFND
+001620            MOVE 'READ' TO WS-FILEN-OPERATION
+001630            PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+001640        END-IF.
+001650 2000-EXIT.
+001660        EXIT.
+001670******************************************************************
+001680*    1200-RECONCILE-RECORD-COUNT
+001690*    Compares the number of records actually on FILEN against the
+001700*    expected count punched on CTLCARD.  A mismatch means the
+001710*    master was truncated or short-loaded, and aborts the run
+001720*    rather than letting lookups silently come back not-found.
+001730*    No CTLCARD at all (unallocated, never supplied) is not a
+001740*    mismatch - there is nothing to reconcile against, so the scan
+001750*    and compare are skipped entirely rather than comparing FILEN's
+001760*    real count against an expected count of zero.
+001770******************************************************************
+001780 1200-RECONCILE-RECORD-COUNT.
+001790        MOVE ZERO TO WS-ACTUAL-RECORD-COUNT.
+001800        PERFORM 1210-READ-CONTROL-CARD THRU 1210-EXIT.
+001810        IF WS-CTLCARD-PRESENT
+001820            SET WS-NOT-EOF TO TRUE
+001830            PERFORM 1250-COUNT-FILEN-RECORDS THRU 1250-EXIT
+001840                UNTIL WS-EOF
+001850            SET WS-NOT-EOF TO TRUE
+001860            IF WS-ACTUAL-RECORD-COUNT NOT =
+001870                WS-EXPECTED-RECORD-COUNT
+001880                PERFORM 9901-RECONCILE-ERROR THRU 9901-EXIT
+001890            END-IF
+001900        END-IF.
+001910 1200-EXIT.
+001920        EXIT.
+001930******************************************************************
+001940*    1210-READ-CONTROL-CARD
+001950*    WS-CTLCARD-PRESENT-SW tells 1200 apart a CTLCARD that is not
+001960*    there at all (FILE STATUS 35, the same NOTFND convention
+001970*    NITEBAT's own CHKPTF handling uses) from one that opened fine
+001980*    and simply punched an expected count of zero.  Any other OPEN
+001990*    failure is a real I/O error and aborts through 9902.
+002000******************************************************************
+002010 1210-READ-CONTROL-CARD.
+002020        MOVE ZERO TO WS-EXPECTED-RECORD-COUNT.
+002030        SET WS-CTLCARD-NOT-PRESENT TO TRUE.
+002040        OPEN INPUT CTLCARD.
+002050        IF WS-CTLCARD-STATUS-OK
+002060            SET WS-CTLCARD-PRESENT TO TRUE
+002070            READ CTLCARD
+002080                AT END
+002090                    CONTINUE
+002100                NOT AT END
+002110                    MOVE CTL-EXPECTED-COUNT
+002120                        TO WS-EXPECTED-RECORD-COUNT
+002130            END-READ
+002140            CLOSE CTLCARD
+002150        ELSE
+002160            IF NOT WS-CTLCARD-STATUS-NOTFND
+002170                PERFORM 9902-CTLCARD-ERROR THRU 9902-EXIT
+002180            END-IF
+002190        END-IF.
+002200 1210-EXIT.
+002210        EXIT.
+002220******************************************************************
+002230 1250-COUNT-FILEN-RECORDS.
+002240        READ FILEN NEXT RECORD
+002250            AT END
+002260                SET WS-EOF TO TRUE
+002270            NOT AT END
+002280                ADD 1 TO WS-ACTUAL-RECORD-COUNT
+002290        END-READ.
+002300 1250-EXIT.
+002310        EXIT.
+002320******************************************************************
+002330 9901-RECONCILE-ERROR.
+002340        DISPLAY 'HELLO - FILEN RECORD COUNT RECONCILIATION FAILED'.
+002350        DISPLAY 'HELLO - EXPECTED = ' WS-EXPECTED-RECORD-COUNT.
+002360        DISPLAY 'HELLO - ACTUAL   = ' WS-ACTUAL-RECORD-COUNT.
+002370        MOVE 12 TO RETURN-CODE.
+002380        GOBACK.
+002390 9901-EXIT.
+002400        EXIT.
+002410******************************************************************
+002420 9902-CTLCARD-ERROR.
+002430        DISPLAY 'HELLO - CTLCARD I/O ERROR ON OPEN INPUT'.
+002440        DISPLAY 'HELLO - FILE STATUS = ' WS-CTLCARD-STATUS.
+002450        MOVE 16 TO RETURN-CODE.
+002460        GOBACK.
+002470 9902-EXIT.
+002480        EXIT.
+002490******************************************************************
+002500 9999-TERMINATE.
+002510        CLOSE FILEN.
+002520        IF NOT WS-FILEN-STATUS-OK
+002530            MOVE 'CLOSE' TO WS-FILEN-OPERATION
+002540            PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002550        END-IF.
+002560 9999-EXIT.
+002570        EXIT.
+002580******************************************************************
+002590 9900-FILE-ERROR.
+002600        DISPLAY 'HELLO - FILEN I/O ERROR ON ' WS-FILEN-OPERATION.
+002610        DISPLAY 'HELLO - FILE STATUS = ' WS-FILEN-STATUS.
+002620        MOVE 16 TO RETURN-CODE.
+002630        GOBACK.
+002640 9900-EXIT.
+002650        EXIT.
