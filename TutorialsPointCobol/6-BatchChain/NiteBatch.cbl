@@ -0,0 +1,209 @@
+000100***************************************************************
+000110*Compile statement: cob2 -I ./copybooks ./NiteBatch.cbl -o main
+000120***************************************************************
+000130 IDENTIFICATION DIVISION.
+000140  PROGRAM-ID. NITEBAT.
+000150  AUTHOR. SAMSON C.
+000160  DATE-WRITTEN. 8/08/2026.
+000170  DATE-COMPILED. 8/08/2026.
+000180  REMARKS. Nightly batch chain.  CALLs HELLO, HITHERE, and
+000190*    DLAYOUT in sequence and checks RETURN-CODE after each step;
+000200*    stops the chain and identifies the failed step the first
+000210*    time a step comes back non-zero, instead of ploughing on
+000220*    into steps that depend on the one that just failed.
+000230*    MODIFICATION HISTORY
+000240*    8/08/2026 SC  Initial version.
+000250*    8/08/2026 SC  Added checkpoint/restart tracking - the chain
+000260*                  writes its last completed step to CHKPTF after
+000270*                  each step, and a rerun after an abort resumes
+000280*                  right after that step instead of redoing the
+000290*                  whole chain from the top.
+000300***************************************************************
+000310 ENVIRONMENT DIVISION.
+000320******
+000330  CONFIGURATION SECTION.
+000340   SOURCE-COMPUTER. Mint_Linux_x64_22_1.
+000350   OBJECT-COMPUTER. Mint_Linux_x64_22_1.
+000360******
+000370  INPUT-OUTPUT SECTION.
+000380   FILE-CONTROL.
+000390    SELECT CHKPTF ASSIGN TO CHKPTDD
+000400        ORGANIZATION IS SEQUENTIAL
+000410        FILE STATUS IS WS-CHKPT-STATUS.
+000420***************************************************************
+000430 DATA DIVISION.
+000440******
+000450  FILE SECTION.
+000460  FD CHKPTF.
+000470  01 CHKPT-RECORD.
+000480     05 CHKPT-LAST-COMPLETED-SEQ  PIC 9(01).
+000490******
+000500  WORKING-STORAGE SECTION.
+000510******************************************************************
+000520*    Work fields passed to HELLO's CALL interface.
+000530******************************************************************
+000540  01 WS-LOOKUP-ID             PIC 9(05) VALUE ZEROS.
+000550  01 WS-LOOKUP-NAME           PIC X(25) VALUE SPACES.
+000560  01 WS-LOOKUP-FOUND-SW       PIC X(01) VALUE 'N'.
+000570     88 WS-LOOKUP-FOUND           VALUE 'Y'.
+000580     88 WS-LOOKUP-NOT-FOUND       VALUE 'N'.
+000590******************************************************************
+000600*    Chain control fields.
+000610******************************************************************
+000620  01 WS-STEP-NAME             PIC X(08) VALUE SPACES.
+000630  01 WS-STEP-RETURN-CODE      PIC S9(04) COMP VALUE ZERO.
+000640  01 WS-ABORT-SW              PIC X(01) VALUE 'N'.
+000650     88 WS-ABORT                  VALUE 'Y'.
+000660     88 WS-NOT-ABORTED            VALUE 'N'.
+000670******************************************************************
+000680*    Checkpoint/restart fields.  WS-LAST-COMPLETED-SEQ of 0 means
+000690*    no step has completed yet; 1 = HELLO done, 2 = HITHERE done,
+000700*    3 = DLAYOUT done (the whole chain is complete).
+000710******************************************************************
+000720  01 WS-LAST-COMPLETED-SEQ    PIC 9(01) VALUE ZERO.
+000730  01 WS-CHKPT-STATUS          PIC X(02) VALUE '00'.
+000740     88 WS-CHKPT-STATUS-OK       VALUE '00'.
+000750     88 WS-CHKPT-STATUS-NOTFND   VALUE '35'.
+000760***************************************************************
+000770 PROCEDURE DIVISION.
+000780******************************************************************
+000790*    0000-MAINLINE
+000800*    Runs HELLO, HITHERE, and DLAYOUT in sequence, checking the
+000810*    RETURN-CODE after each CALL; the first step that fails
+000820*    stops the rest of the chain from running.  A step already
+000830*    recorded as complete on the checkpoint file is skipped, so a
+000840*    rerun after an abort resumes instead of starting over.
+000850******************************************************************
+000860 0000-MAINLINE.
+000870     PERFORM 0500-READ-CHECKPOINT THRU 0500-EXIT.
+000880     IF WS-LAST-COMPLETED-SEQ < 1
+000890         PERFORM 1000-RUN-HELLO THRU 1000-EXIT
+000900     END-IF.
+000910     IF WS-NOT-ABORTED AND WS-LAST-COMPLETED-SEQ < 2
+000920         PERFORM 2000-RUN-HITHERE THRU 2000-EXIT
+000930     END-IF.
+000940     IF WS-NOT-ABORTED AND WS-LAST-COMPLETED-SEQ < 3
+000950         PERFORM 3000-RUN-DLAYOUT THRU 3000-EXIT
+000960     END-IF.
+000970     IF WS-NOT-ABORTED
+000980         PERFORM 0700-CLEAR-CHECKPOINT THRU 0700-EXIT
+000990     END-IF.
+001000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001010     STOP RUN.
+001020******************************************************************
+001030*    0500-READ-CHECKPOINT
+001040*    Loads the sequence number of the last step this chain
+001050*    completed.  No checkpoint file yet (status 35) means the
+001060*    chain has never run, or last ran to completion and cleared
+001070*    its checkpoint - either way it starts from the top.
+001080******************************************************************
+001090 0500-READ-CHECKPOINT.
+001100     MOVE ZERO TO WS-LAST-COMPLETED-SEQ.
+001110     OPEN INPUT CHKPTF.
+001120     IF WS-CHKPT-STATUS-OK
+001130         READ CHKPTF
+001140             AT END
+001150                 CONTINUE
+001160             NOT AT END
+001170                 MOVE CHKPT-LAST-COMPLETED-SEQ
+001180                     TO WS-LAST-COMPLETED-SEQ
+001190         END-READ
+001200         CLOSE CHKPTF
+001210         IF WS-LAST-COMPLETED-SEQ > 0
+001220             DISPLAY 'NITEBAT - RESUMING AFTER STEP SEQUENCE '
+001230                 WS-LAST-COMPLETED-SEQ
+001240         END-IF
+001250     ELSE
+001260         IF NOT WS-CHKPT-STATUS-NOTFND
+001270             DISPLAY 'NITEBAT - CHKPTF I/O ERROR ON OPEN INPUT'
+001280             DISPLAY 'NITEBAT - FILE STATUS = ' WS-CHKPT-STATUS
+001290             MOVE 16 TO RETURN-CODE
+001300             STOP RUN
+001310         END-IF
+001320     END-IF.
+001330 0500-EXIT.
+001340     EXIT.
+001350******************************************************************
+001360*    0600-WRITE-CHECKPOINT
+001370*    Records WS-LAST-COMPLETED-SEQ as the last step finished, so
+001380*    a rerun after an abort knows where to pick back up.
+001390******************************************************************
+001400 0600-WRITE-CHECKPOINT.
+001410     MOVE WS-LAST-COMPLETED-SEQ TO CHKPT-LAST-COMPLETED-SEQ.
+001420     OPEN OUTPUT CHKPTF.
+001430     WRITE CHKPT-RECORD.
+001440     CLOSE CHKPTF.
+001450 0600-EXIT.
+001460     EXIT.
+001470******************************************************************
+001480*    0700-CLEAR-CHECKPOINT
+001490*    The chain ran to completion, so the checkpoint is reset to
+001500*    0 - tomorrow night's run should start from HELLO again, not
+001510*    think it already finished.
+001520******************************************************************
+001530 0700-CLEAR-CHECKPOINT.
+001540     MOVE ZERO TO WS-LAST-COMPLETED-SEQ.
+001550     PERFORM 0600-WRITE-CHECKPOINT THRU 0600-EXIT.
+001560 0700-EXIT.
+001570     EXIT.
+001580******************************************************************
+001590 1000-RUN-HELLO.
+001600     MOVE 'HELLO'   TO WS-STEP-NAME.
+001610     CALL 'HELLO' USING WS-LOOKUP-ID
+001620                        WS-LOOKUP-NAME
+001630                        WS-LOOKUP-FOUND-SW.
+001640     PERFORM 8000-CHECK-RETURN-CODE THRU 8000-EXIT.
+001650     IF WS-NOT-ABORTED
+001660         MOVE 1 TO WS-LAST-COMPLETED-SEQ
+001670         PERFORM 0600-WRITE-CHECKPOINT THRU 0600-EXIT
+001680     END-IF.
+001690 1000-EXIT.
+001700     EXIT.
+001710******************************************************************
+001720 2000-RUN-HITHERE.
+001730     MOVE 'HITHERE' TO WS-STEP-NAME.
+001740     CALL 'HITHERE'.
+001750     PERFORM 8000-CHECK-RETURN-CODE THRU 8000-EXIT.
+001760     IF WS-NOT-ABORTED
+001770         MOVE 2 TO WS-LAST-COMPLETED-SEQ
+001780         PERFORM 0600-WRITE-CHECKPOINT THRU 0600-EXIT
+001790     END-IF.
+001800 2000-EXIT.
+001810     EXIT.
+001820******************************************************************
+001830 3000-RUN-DLAYOUT.
+001840     MOVE 'DLAYOUT' TO WS-STEP-NAME.
+001850     CALL 'DLAYOUT'.
+001860     PERFORM 8000-CHECK-RETURN-CODE THRU 8000-EXIT.
+001870     IF WS-NOT-ABORTED
+001880         MOVE 3 TO WS-LAST-COMPLETED-SEQ
+001890         PERFORM 0600-WRITE-CHECKPOINT THRU 0600-EXIT
+001900     END-IF.
+001910 3000-EXIT.
+001920     EXIT.
+001930******************************************************************
+001940*    8000-CHECK-RETURN-CODE
+001950*    A non-zero RETURN-CODE after any step aborts the rest of
+001960*    the chain - the steps later in the chain are not safe to
+001970*    run against data a failed earlier step may not have set up.
+001980******************************************************************
+001990 8000-CHECK-RETURN-CODE.
+002000     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+002010     IF WS-STEP-RETURN-CODE NOT = ZERO
+002020         DISPLAY 'NITEBAT - STEP ' WS-STEP-NAME
+002030             ' FAILED, RETURN CODE = ' WS-STEP-RETURN-CODE
+002040         SET WS-ABORT TO TRUE
+002050     END-IF.
+002060 8000-EXIT.
+002070     EXIT.
+002080******************************************************************
+002090 9999-TERMINATE.
+002100     IF WS-ABORT
+002110         DISPLAY 'NITEBAT - BATCH CHAIN ABORTED'
+002120         MOVE 16 TO RETURN-CODE
+002130     ELSE
+002140         DISPLAY 'NITEBAT - BATCH CHAIN COMPLETED NORMALLY'
+002150         MOVE 0 TO RETURN-CODE
+002160     END-IF.
+002170 9999-EXIT.
+002180     EXIT.
