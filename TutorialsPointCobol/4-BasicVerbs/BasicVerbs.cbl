@@ -1,74 +1,330 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. HITHERE.
-000210 DATA DIVISION.
-000220 WORKING-STORAGE SECTION.
-000230 01 WS-ACCEPT          PIC A(15).
-000240 01 WS-NAME            PIC A(15).
-000250 01 WS-NUMBER          PIC 9(5).
-000260 01 WS-NUM1            PIC 9(5) VALUE 10.
-000270 01 WS-NUM2            PIC 9(5) VALUE 20.
-000280 01 WS-NUM3            PIC 9(5) VALUE 30.
-000290 01 WS-NUM4            PIC 9(5) VALUE 40.
-000291 01 WS-NUM5            PIC 9(5) VALUE 50.
-000292 01 WS-NUM6            PIC 9(5) VALUE 60.
-000293 01 WS-NUM7            PIC 9(5) VALUE 70.
-000294 01 WS-NUM8            PIC 9(5) VALUE 80.
-000295 01 WS-ADD             PIC 9(5).
-000296 01 WS-MUL             PIC 9(5).
-000297 01 WS-SUB             PIC 9(5).
-000298 01 WS-DIV             PIC 9(5).
-000299 01 WS-REM             PIC 9(5).
-000300 01 WS-COM             PIC 9(5).
-000310 PROCEDURE DIVISION.
-000400      ACCEPT WS-ACCEPT.
-000410      MOVE WS-ACCEPT   TO WS-NAME.
-000500      DISPLAY 'Welcome to TutorialsPoint!'.
-000510      DISPLAY 'WS-ACCEPT : ' WS-ACCEPT.
-000520      DISPLAY 'WS-NAME   : ' WS-NAME.
-000530      DISPLAY 'WS-NUMBER BEFORE INITIALIZE STMNT : ' WS-NUMBER.
-000540      INITIALIZE WS-NUMBER.
-000550      DISPLAY 'WS-NUMBER AFTER INITIALIZE STMNT : ' WS-NUMBER.
-000551      DISPLAY 'WS-NUM1 : ' WS-NUM1.
-000552      DISPLAY 'WS-NUM2 : ' WS-NUM2.
-000553      DISPLAY 'WS-NUM3 : ' WS-NUM3.
-000554      DISPLAY 'WS-NUM4 : ' WS-NUM4.
-000555      DISPLAY 'WS-NUM5 : ' WS-NUM5.
-000556      DISPLAY 'WS-NUM6 : ' WS-NUM6.
-000557      DISPLAY 'WS-NUM7 : ' WS-NUM7.
-000558      DISPLAY 'WS-NUM8 : ' WS-NUM8.
-000559*****************************************************************
-000560      DISPLAY 'ADD OPERATION'.
-000570      ADD WS-NUM1 TO WS-NUM2.
-000571      DISPLAY 'WS-NUM1 : ' WS-NUM1.
-000572      DISPLAY 'WS-NUM2 : ' WS-NUM2.
-000580      ADD WS-NUM1 TO WS-NUM2 GIVING WS-ADD.
-000590      DISPLAY 'WS-NUM1 : ' WS-NUM1.
-000591      DISPLAY 'WS-NUM2 : ' WS-NUM2.
-000592      DISPLAY 'WS-ADD  : ' WS-ADD.
-000593*****************************************************************
-000594      DISPLAY 'SUBTRACTION OPERATION'.
-000595      SUBTRACT WS-NUM3 FROM WS-NUM4 GIVING WS-SUB.
-000596      DISPLAY 'WS-NUM3 : ' WS-NUM3.
-000597      DISPLAY 'WS-NUM4 : ' WS-NUM4.
-000598      DISPLAY 'WS-SUB  : ' WS-SUB.
-000599*****************************************************************
-000600      DISPLAY 'MULTIPLY OPPERATION'.
-000601      MULTIPLY WS-NUM5 BY WS-NUM6 GIVING WS-MUL.
-000602      DISPLAY 'WS-NUM5 : ' WS-NUM5.
-000610      DISPLAY 'WS-NUM6 : ' WS-NUM6.
-000620      DISPLAY 'WS-MUL  : ' WS-MUL.
-000621*****************************************************************
-000630      DISPLAY 'DIVIDE OPERATION'.
-000640      DIVIDE WS-NUM8 BY WS-NUM7 GIVING WS-DIV REMAINDER WS-REM.
-000650      DISPLAY 'WS-NUM7 : ' WS-NUM7.
-000660      DISPLAY 'WS-NUM8 : ' WS-NUM8.
-000670      DISPLAY 'WS-DIV  : ' WS-DIV.
-000680      DISPLAY 'WS-REM  : ' WS-REM.
-000690*****************************************************************
-000692      DISPLAY 'COMPUTE OPERATION'.
-000693      COMPUTE WS-COM = WS-NUM7 - WS-NUM8 + 2 * WS-NUM7.
-000694      DISPLAY 'WS-NUM7 : ' WS-NUM7.
-000695      DISPLAY 'WS-NUM8 : ' WS-NUM8.
-000696      DISPLAY 'WS-COM  : ' WS-COM.
-000698*****************************************************************
-000700      STOP RUN.
+000110 PROGRAM-ID. HITHERE.
+000120*    MODIFICATION HISTORY
+000130*    8/08/2026 SC  Replaced the hardcoded WS-NUM1 THRU WS-NUM8
+000140*                  demo literals with a driven transaction file
+000150*                  of quantity/price pairs and running grand-
+000160*                  total accumulators, so this is a real batch
+000170*                  totaling run instead of a fixed demo.
+000180*    8/08/2026 SC  Added a printed control-total report (PRTDD)
+000190*                  so operations has headers, detail lines, and
+000200*                  a final control-total line to file, instead
+000210*                  of capturing console DISPLAYs by hand.
+000220*    8/08/2026 SC  Changed STOP RUN to GOBACK with an explicit
+000230*                  RETURN-CODE so this program can be CALLed as
+000240*                  a step from the nightly batch chain and still
+000250*                  run standalone exactly as before.
+000260*    8/08/2026 SC  Guarded the DIVIDE in 2200-ARITHMETIC-DEMO
+000270*                  against a zero divisor - a bad transaction no
+000280*                  longer abends the run; it is logged and
+000290*                  skipped, and the rest of the file still
+000300*                  processes and totals normally.
+000310*    8/08/2026 SC  Resized WS-NUM1 through WS-NUM8 and WS-ADD/
+000320*                  SUB/MUL/DIV/COM from unsigned PIC 9(5)
+000330*                  integers to signed packed-decimal money
+000340*                  amounts (MONEYFLD copybook), and widened the
+000350*                  grand totals and report columns that carry
+000360*                  them to show the two decimal places.
+000370*    8/08/2026 SC  WS-DIV's remainder was coming back zero on
+000380*                  every transaction once WS-DIV carried two
+000390*                  decimal places - REMAINDER is computed against
+000400*                  the GIVING field's own decimal places, so the
+000410*                  true integer remainder needs its own DIVIDE
+000420*                  into an integer quotient.  Also added sign
+000430*                  editing to every money-carrying report column,
+000440*                  since WS-SUB (and the other resized fields) can
+000450*                  go negative, and realigned WS-HDR-LINE-2's
+000460*                  column headers to the widened detail columns.
+000470*    8/08/2026 SC  Added WS-PROCESSED-COUNT, counted only inside
+000480*                  2900-ACCUMULATE-TOTALS, for the report's
+000490*                  "RECORDS PROCESSED" line - WS-REC-COUNT counts
+000500*                  every record read, including ones skipped for a
+000510*                  zero divisor, and was overstating that count by
+000520*                  WS-SKIPPED-COUNT.
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560    SELECT TRANXF ASSIGN TO TRANDD
+000570        ORGANIZATION IS SEQUENTIAL.
+000580    SELECT PRTFILE ASSIGN TO PRTDD
+000590        ORGANIZATION IS SEQUENTIAL.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD TRANXF.
+000630 01 TRAN-RECORD.
+000640    05 TR-QTY            PIC 9(5).
+000650    05 TR-PRICE          PIC 9(5).
+000660 FD PRTFILE.
+000670 01 PR-LINE               PIC X(132).
+000680 WORKING-STORAGE SECTION.
+000690 01 WS-SWITCHES.
+000700    05 WS-EOF-SW            PIC X(01) VALUE 'N'.
+000710       88 WS-EOF                VALUE 'Y'.
+000720       88 WS-NOT-EOF            VALUE 'N'.
+000730 01 WS-SKIP-SW            PIC X(01) VALUE 'N'.
+000740    88 WS-SKIP-RECORD         VALUE 'Y'.
+000750    88 WS-PROCESS-RECORD      VALUE 'N'.
+000760 01 WS-ACCEPT          PIC A(15).
+000770 01 WS-NAME            PIC A(15).
+000780 01 WS-NUMBER          PIC 9(5).
+000790 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM1.
+000800 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM2.
+000810 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM3.
+000820 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM4.
+000830 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM5.
+000840 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM6.
+000850 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM7.
+000860 COPY MONEYFLD REPLACING FIELD-NAME BY WS-NUM8.
+000870 COPY MONEYFLD REPLACING FIELD-NAME BY WS-ADD.
+000880 COPY MONEYFLD REPLACING FIELD-NAME BY WS-MUL.
+000890 COPY MONEYFLD REPLACING FIELD-NAME BY WS-SUB.
+000900 COPY MONEYFLD REPLACING FIELD-NAME BY WS-DIV.
+000910 01 WS-REM             PIC 9(5).
+000920*    Throwaway integer quotient, used only so the DIVIDE below
+000930*    computes WS-REM as a true integer remainder, instead of the
+000940*    remainder against WS-DIV's own two-decimal-place quotient.
+000950 01 WS-DIV-INT-Q        PIC S9(7).
+000960 COPY MONEYFLD REPLACING FIELD-NAME BY WS-COM.
+000970******************************************************************
+000980*    Running grand totals, accumulated across every transaction
+000990*    in the run.  WS-REC-COUNT counts every record READ, including
+001000*    ones 2150-CHECK-ZERO-DIVISOR skips; WS-PROCESSED-COUNT counts
+001010*    only the ones that actually ran through the arithmetic demo
+001020*    and fed the totals below, so the report's "RECORDS PROCESSED"
+001030*    line does not overstate how many records it is accounting for.
+001040******************************************************************
+001050 01 WS-GRAND-TOTALS.
+001060    05 WS-GT-ADD             PIC S9(9)V99 COMP-3 VALUE ZERO.
+001070    05 WS-GT-EXT-PRICE       PIC S9(9)V99 COMP-3 VALUE ZERO.
+001080    05 WS-GT-REM             PIC 9(7) VALUE ZERO.
+001090    05 WS-REC-COUNT          PIC 9(7) VALUE ZERO.
+001100    05 WS-PROCESSED-COUNT    PIC 9(7) VALUE ZERO.
+001110    05 WS-SKIPPED-COUNT      PIC 9(7) VALUE ZERO.
+001120******************************************************************
+001130*    Control-total report line layouts, written to PRTFILE.
+001140******************************************************************
+001150 01 WS-HDR-LINE-1.
+001160    05 FILLER                PIC X(20) VALUE SPACES.
+001170    05 FILLER                PIC X(40)
+001180        VALUE 'HITHERE ARITHMETIC CONTROL TOTAL REPORT'.
+001190    05 FILLER                PIC X(72) VALUE SPACES.
+001200 01 WS-HDR-LINE-2.
+001210    05 FILLER                PIC X(05) VALUE '  QTY'.
+001220    05 FILLER                PIC X(03) VALUE SPACES.
+001230    05 FILLER                PIC X(05) VALUE 'PRICE'.
+001240    05 FILLER                PIC X(03) VALUE SPACES.
+001250    05 FILLER                PIC X(09) VALUE '      ADD'.
+001260    05 FILLER                PIC X(03) VALUE SPACES.
+001270    05 FILLER                PIC X(09) VALUE '      SUB'.
+001280    05 FILLER                PIC X(03) VALUE SPACES.
+001290    05 FILLER                PIC X(09) VALUE '      MUL'.
+001300    05 FILLER                PIC X(03) VALUE SPACES.
+001310    05 FILLER                PIC X(09) VALUE '      DIV'.
+001320    05 FILLER                PIC X(03) VALUE SPACES.
+001330    05 FILLER                PIC X(05) VALUE '  REM'.
+001340    05 FILLER                PIC X(03) VALUE SPACES.
+001350    05 FILLER                PIC X(09) VALUE '      COM'.
+001360    05 FILLER                PIC X(51) VALUE SPACES.
+001370 01 WS-DETAIL-LINE.
+001380    05 DL-QTY                PIC ZZZZ9.
+001390    05 FILLER                PIC X(03) VALUE SPACES.
+001400    05 DL-PRICE              PIC ZZZZ9.
+001410    05 FILLER                PIC X(03) VALUE SPACES.
+001420    05 DL-ADD                PIC ZZZZZZ9.99-.
+001430    05 FILLER                PIC X(03) VALUE SPACES.
+001440    05 DL-SUB                PIC ZZZZ9.99-.
+001450    05 FILLER                PIC X(03) VALUE SPACES.
+001460    05 DL-MUL                PIC ZZZZZZ9.99-.
+001470    05 FILLER                PIC X(03) VALUE SPACES.
+001480    05 DL-DIV                PIC ZZZZ9.99-.
+001490    05 FILLER                PIC X(03) VALUE SPACES.
+001500    05 DL-REM                PIC ZZZZ9.
+001510    05 FILLER                PIC X(03) VALUE SPACES.
+001520    05 DL-COM                PIC ZZZZZZ9.99-.
+001530    05 FILLER                PIC X(45) VALUE SPACES.
+001540 01 WS-TOTAL-LINE.
+001550    05 FILLER                PIC X(20) VALUE SPACES.
+001560    05 FILLER                PIC X(18) VALUE 'RECORDS PROCESSED'.
+001570    05 TL-REC-COUNT          PIC ZZZZZZ9.
+001580    05 FILLER                PIC X(02) VALUE SPACES.
+001590    05 FILLER                PIC X(12) VALUE 'TOTAL ADDED'.
+001600    05 TL-GT-ADD             PIC ZZZZZZZZ9.99-.
+001610    05 FILLER                PIC X(02) VALUE SPACES.
+001620    05 FILLER                PIC X(20)
+001630 VALUE 'TOTAL EXTENDED PRICE'.
+001640    05 TL-GT-EXT-PRICE       PIC ZZZZZZZZ9.99-.
+001650    05 FILLER                PIC X(01) VALUE SPACES.
+001660    05 FILLER                PIC X(15) VALUE 'TOTAL REMAINDER'.
+001670    05 TL-GT-REM             PIC ZZZZZZ9.
+001680    05 FILLER                PIC X(02) VALUE SPACES.
+001690*    Printed only if the run skipped any zero-divisor records.
+001700 01 WS-SKIP-LINE.
+001710    05 FILLER                PIC X(20) VALUE SPACES.
+001720    05 FILLER                PIC X(17) VALUE 'RECORDS SKIPPED'.
+001730    05 SL-SKIP-COUNT         PIC ZZZZZZ9.
+001740    05 FILLER                PIC X(88) VALUE SPACES.
+001750 PROCEDURE DIVISION.
+001760******************************************************************
+001770*    0000-MAINLINE
+001780******************************************************************
+001790 0000-MAINLINE.
+001800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001810     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001820         UNTIL WS-EOF.
+001830     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+001840     MOVE 0 TO RETURN-CODE.
+001850     GOBACK.
+001860******************************************************************
+001870 1000-INITIALIZE.
+001880      ACCEPT WS-ACCEPT.
+001890      MOVE WS-ACCEPT   TO WS-NAME.
+001900      DISPLAY 'Welcome to TutorialsPoint!'.
+001910      DISPLAY 'WS-ACCEPT : ' WS-ACCEPT.
+001920      DISPLAY 'WS-NAME   : ' WS-NAME.
+001930      INITIALIZE WS-NUMBER.
+001940      OPEN INPUT TRANXF.
+001950      OPEN OUTPUT PRTFILE.
+001960      WRITE PR-LINE FROM WS-HDR-LINE-1.
+001970      WRITE PR-LINE FROM WS-HDR-LINE-2.
+001980      PERFORM 1100-READ-TRANXF THRU 1100-EXIT.
+001990 1000-EXIT.
+002000     EXIT.
+002010******************************************************************
+002020 1100-READ-TRANXF.
+002030     READ TRANXF
+002040         AT END
+002050             SET WS-EOF TO TRUE
+002060         NOT AT END
+002070             ADD 1 TO WS-REC-COUNT
+002080     END-READ.
+002090 1100-EXIT.
+002100     EXIT.
+002110******************************************************************
+002120 2000-PROCESS-TRANSACTION.
+002130     PERFORM 2100-LOAD-WORK-FIELDS THRU 2100-EXIT.
+002140     PERFORM 2150-CHECK-ZERO-DIVISOR THRU 2150-EXIT.
+002150     PERFORM 2160-CHECK-EXTENDED-PRICE-OVERFLOW THRU 2160-EXIT.
+002160     IF WS-PROCESS-RECORD
+002170         PERFORM 2200-ARITHMETIC-DEMO THRU 2200-EXIT
+002180         PERFORM 2800-WRITE-DETAIL-LINE THRU 2800-EXIT
+002190         PERFORM 2900-ACCUMULATE-TOTALS THRU 2900-EXIT
+002200     END-IF.
+002210     PERFORM 1100-READ-TRANXF THRU 1100-EXIT.
+002220 2000-EXIT.
+002230     EXIT.
+002240******************************************************************
+002250 2100-LOAD-WORK-FIELDS.
+002260     MOVE TR-QTY   TO WS-NUM1 WS-NUM3 WS-NUM5 WS-NUM7.
+002270     MOVE TR-PRICE TO WS-NUM2 WS-NUM4 WS-NUM6 WS-NUM8.
+002280 2100-EXIT.
+002290     EXIT.
+002300******************************************************************
+002310*    2150-CHECK-ZERO-DIVISOR
+002320*    WS-NUM7 (the quantity) is the divisor in 2200's DIVIDE.  A
+002330*    zero quantity used to abend the whole run; now the bad
+002340*    transaction is logged and skipped instead, and the rest of
+002350*    the file still runs to completion.
+002360******************************************************************
+002370 2150-CHECK-ZERO-DIVISOR.
+002380     SET WS-PROCESS-RECORD TO TRUE.
+002390     IF WS-NUM7 = ZERO
+002400         SET WS-SKIP-RECORD TO TRUE
+002410         ADD 1 TO WS-SKIPPED-COUNT
+002420         DISPLAY 'HITHERE - SKIPPING TRANSACTION '
+002430             WS-REC-COUNT ' - ZERO QUANTITY WOULD DIVIDE BY ZERO'
+002440     END-IF.
+002450 2150-EXIT.
+002460     EXIT.
+002470******************************************************************
+002480*    2160-CHECK-EXTENDED-PRICE-OVERFLOW
+002490*    WS-NUM5 BY WS-NUM6 is the extended-price MULTIPLY 2200 used
+002500*    to run unguarded.  A quantity/price combination large enough
+002510*    to overflow WS-MUL's 7-digit integer capacity used to
+002520*    truncate the extended price silently; now the bad
+002530*    transaction is logged and skipped instead, the same as
+002540*    2150-CHECK-ZERO-DIVISOR skips a zero quantity.
+002550******************************************************************
+002560 2160-CHECK-EXTENDED-PRICE-OVERFLOW.
+002570     IF WS-PROCESS-RECORD
+002580         MULTIPLY WS-NUM5 BY WS-NUM6 GIVING WS-MUL
+002590             ON SIZE ERROR
+002600                 SET WS-SKIP-RECORD TO TRUE
+002610                 ADD 1 TO WS-SKIPPED-COUNT
+002620                 DISPLAY 'HITHERE - SKIPPING TRANSACTION '
+002630                     WS-REC-COUNT
+002640                     ' - EXTENDED PRICE WOULD OVERFLOW'
+002650         END-MULTIPLY
+002660     END-IF.
+002670 2160-EXIT.
+002680     EXIT.
+002690******************************************************************
+002700 2200-ARITHMETIC-DEMO.
+002710     ADD WS-NUM1 TO WS-NUM2.
+002720     ADD WS-NUM1 TO WS-NUM2 GIVING WS-ADD.
+002730     SUBTRACT WS-NUM3 FROM WS-NUM4 GIVING WS-SUB.
+002740     DIVIDE WS-NUM8 BY WS-NUM7 GIVING WS-DIV.
+002750     DIVIDE WS-NUM8 BY WS-NUM7
+002760         GIVING WS-DIV-INT-Q REMAINDER WS-REM.
+002770     COMPUTE WS-COM = WS-NUM7 - WS-NUM8 + 2 * WS-NUM7.
+002780 2200-EXIT.
+002790     EXIT.
+002800******************************************************************
+002810 2800-WRITE-DETAIL-LINE.
+002820     MOVE SPACES TO WS-DETAIL-LINE.
+002830     MOVE TR-QTY     TO DL-QTY.
+002840     MOVE TR-PRICE   TO DL-PRICE.
+002850     MOVE WS-ADD     TO DL-ADD.
+002860     MOVE WS-SUB     TO DL-SUB.
+002870     MOVE WS-MUL     TO DL-MUL.
+002880     MOVE WS-DIV     TO DL-DIV.
+002890     MOVE WS-REM     TO DL-REM.
+002900     MOVE WS-COM     TO DL-COM.
+002910     WRITE PR-LINE FROM WS-DETAIL-LINE.
+002920 2800-EXIT.
+002930     EXIT.
+002940******************************************************************
+002950 2900-ACCUMULATE-TOTALS.
+002960     ADD WS-ADD TO WS-GT-ADD
+002970         ON SIZE ERROR
+002980             PERFORM 9903-GRAND-TOTAL-ERROR THRU 9903-EXIT
+002990     END-ADD.
+003000     ADD WS-MUL TO WS-GT-EXT-PRICE
+003010         ON SIZE ERROR
+003020             PERFORM 9903-GRAND-TOTAL-ERROR THRU 9903-EXIT
+003030     END-ADD.
+003040     ADD WS-REM TO WS-GT-REM.
+003050     ADD 1 TO WS-PROCESSED-COUNT.
+003060 2900-EXIT.
+003070     EXIT.
+003080******************************************************************
+003090*    9903-GRAND-TOTAL-ERROR
+003100*    A control total grew past its field's capacity - the report
+003110*    would print a silently wrong figure, so the run is aborted
+003120*    here instead, the same as HELLO aborts on a FILEN I/O error.
+003130******************************************************************
+003140 9903-GRAND-TOTAL-ERROR.
+003150     DISPLAY 'HITHERE - GRAND TOTAL OVERFLOW - RUN ABORTED'.
+003160     DISPLAY '    LAST TRANSACTION READ = ' WS-REC-COUNT.
+003170     CLOSE TRANXF.
+003180     CLOSE PRTFILE.
+003190     MOVE 16 TO RETURN-CODE.
+003200     GOBACK.
+003210 9903-EXIT.
+003220     EXIT.
+003230******************************************************************
+003240 9000-FINALIZE.
+003250     MOVE SPACES          TO WS-TOTAL-LINE.
+003260     MOVE WS-PROCESSED-COUNT TO TL-REC-COUNT.
+003270     MOVE WS-GT-ADD       TO TL-GT-ADD.
+003280     MOVE WS-GT-EXT-PRICE TO TL-GT-EXT-PRICE.
+003290     MOVE WS-GT-REM       TO TL-GT-REM.
+003300     WRITE PR-LINE FROM WS-TOTAL-LINE.
+003310     IF WS-SKIPPED-COUNT > ZERO
+003320         MOVE SPACES          TO WS-SKIP-LINE
+003330         MOVE WS-SKIPPED-COUNT TO SL-SKIP-COUNT
+003340         WRITE PR-LINE FROM WS-SKIP-LINE
+003350     END-IF.
+003360     CLOSE TRANXF.
+003370     CLOSE PRTFILE.
+003380 9000-EXIT.
+003390     EXIT.
