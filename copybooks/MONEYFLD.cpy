@@ -0,0 +1,18 @@
+000100******************************************************************
+000110*    COPYBOOK.... MONEYFLD
+000120*    AUTHOR...... SAMSON C.
+000130*    DATE-WRITTEN  8/08/2026
+000140*    REMARKS..... Shared signed packed-decimal money field, two
+000150*                 decimal places.  COPY this member REPLACING
+000160*                 FIELD-NAME BY the elementary item's real name,
+000170*                 once per field needed, e.g.
+000180*                     COPY MONEYFLD REPLACING FIELD-NAME
+000190*                         BY WS-NUM1.
+000200*    MODIFICATION HISTORY
+000210*    8/08/2026 SC  Initial version - built to resize HITHERE's
+000220*                  WS-NUM1 through WS-NUM8 and WS-ADD/SUB/MUL/
+000230*                  DIV/COM from unsigned PIC 9(5) integers to
+000240*                  signed packed-decimal money amounts.
+000250******************************************************************
+000260 01  FIELD-NAME              PIC S9(7)V99 COMP-3 VALUE ZERO.
+000270******************************************************************
