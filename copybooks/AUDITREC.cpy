@@ -0,0 +1,15 @@
+000100******************************************************************
+000110*    COPYBOOK.... AUDITREC
+000120*    AUTHOR...... SAMSON C.
+000130*    DATE-WRITTEN  8/08/2026
+000140*    REMARKS..... Shared AUDITF record layout - the before/after
+000150*                 change trail written by DLAYOUT and DLINQ so
+000160*                 the two programs cannot drift apart on it.
+000170*    MODIFICATION HISTORY
+000180*    8/08/2026 SC  Initial version - factored out of DLAYOUT's
+000190*                  and DLINQ's own hand-declared FD AUDITF.
+000200******************************************************************
+000210 01 AUDIT-RECORD.
+000220    05 AR-FIELD-NAME        PIC X(10).
+000230    05 AR-BEFORE-VALUE      PIC X(15).
+000240    05 AR-AFTER-VALUE       PIC X(15).
