@@ -0,0 +1,21 @@
+000100******************************************************************
+000110*    COPYBOOK.... STRUC
+000120*    AUTHOR...... SAMSON C.
+000130*    DATE-WRITTEN  8/08/2026
+000140*    REMARKS..... Shared "person name" layout used by DLAYOUT and
+000150*                 any other program that needs the same name and
+000160*                 address fields without re-declaring them.
+000170*    MODIFICATION HISTORY
+000180*    8/08/2026 SC  Initial version.
+000190******************************************************************
+000200 01  WS-PERSON-NAME.
+000210     05  WS-LAST-NAME            PIC X(15).
+000220     05  WS-FIRST-NAME           PIC X(10).
+000230     05  WS-MIDDLE-INIT          PIC X(01).
+000240 01  WS-PERSON-ADDRESS.
+000250     05  WS-ADDR-LINE-1          PIC X(25).
+000260     05  WS-ADDR-LINE-2          PIC X(25).
+000270     05  WS-ADDR-CITY            PIC X(15).
+000280     05  WS-ADDR-STATE           PIC X(02).
+000290     05  WS-ADDR-ZIP             PIC X(10).
+000300******************************************************************
