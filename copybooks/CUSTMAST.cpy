@@ -0,0 +1,25 @@
+000100******************************************************************
+000110*    COPYBOOK.... CUSTMAST
+000120*    AUTHOR...... SAMSON C.
+000130*    DATE-WRITTEN  8/08/2026
+000140*    REMARKS..... Shared customer/member master record layout.
+000150*                 COPY this member into any FD or WORKING-STORAGE
+000160*                 entry that needs the name-and-address file
+000170*                 layout, instead of re-declaring the fields.
+000180*    MODIFICATION HISTORY
+000190*    8/08/2026 SC  Initial version - built out the old one-field
+000200*                  NAME record into a real customer master.
+000210******************************************************************
+000220 01  CM-RECORD.
+000230     05  CM-ID                   PIC 9(05).
+000240     05  CM-NAME                 PIC X(25).
+000250     05  CM-ADDR-LINE-1          PIC X(25).
+000260     05  CM-ADDR-LINE-2          PIC X(25).
+000270     05  CM-ADDR-CITY            PIC X(15).
+000280     05  CM-ADDR-STATE           PIC X(02).
+000290     05  CM-ADDR-ZIP             PIC X(10).
+000300     05  CM-STATUS               PIC X(01).
+000310         88  CM-STATUS-ACTIVE        VALUE 'A'.
+000320         88  CM-STATUS-INACTIVE      VALUE 'I'.
+000330         88  CM-STATUS-CLOSED        VALUE 'C'.
+000340******************************************************************
